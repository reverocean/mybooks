@@ -0,0 +1,590 @@
+      *=============================================================*
+      * PROGRAM-ID:  CMPEDIT                                         *
+      * Inbound edit/validation pass for CUSTOMER-COMPLAINT records   *
+      * arriving off the ESB, run ahead of any downstream load.       *
+      * Records are read raw and dispatched by VERSION (see           *
+      * COMPLAINT_VER.cpy) into a canonical normalized work record    *
+      * (COMPLAINT_NORM.cpy) so the edits and the master intake never *
+      * have to care which VERSION a record arrived as.  Valid        *
+      * records are passed through to CMPGOOD for the master          *
+      * maintenance program; failures - including any VERSION value   *
+      * we don't recognize - are written to CMPREJ with a reason      *
+      * code instead of being allowed to flow downstream.             *
+      *=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPEDIT.
+       AUTHOR. MYBOOKS-SOA-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPLAINT-IN-FILE ASSIGN TO "CMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMPLAINT-GOOD-FILE ASSIGN TO "CMPGOOD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMPLAINT-REJECT-FILE ASSIGN TO "CMPREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLICATE-REVIEW-FILE ASSIGN TO "CMPDUPR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CMPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPLAINT-IN-FILE.
+       COPY COMPLAINT_VER.
+
+       FD  COMPLAINT-GOOD-FILE.
+       01  COMPLAINT-GOOD-REC         PIC X(346).
+
+       FD  COMPLAINT-REJECT-FILE.
+       01  COMPLAINT-REJECT-FILE-REC  PIC X(121).
+
+       FD  DUPLICATE-REVIEW-FILE.
+       01  DUPLICATE-REVIEW-FILE-REC  PIC X(74).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-REC        PIC X(61).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH              PIC X(1)    VALUE 'N'.
+           88  WS-END-OF-FILE                     VALUE 'Y'.
+
+       01  WS-EDIT-SWITCH             PIC X(1)    VALUE 'Y'.
+           88  WS-EDIT-OK                         VALUE 'Y'.
+           88  WS-EDIT-FAILED                     VALUE 'N'.
+
+       01  WS-COUNTS.
+           05  WS-READ-COUNT          PIC 9(9)    VALUE ZERO.
+           05  WS-GOOD-COUNT          PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-COUNT        PIC 9(9)    VALUE ZERO.
+
+       COPY COMPLAINT_TYPE_TABLE.
+       COPY COUNTRY_TABLE.
+       COPY COMPLAINT_NORM.
+
+      *    Set by 2000-DISPATCH-VERSION.  Only VERSION values with a
+      *    CMP-Vn-RECORD in COMPLAINT_VER.cpy are recognized; anything
+      *    else is a hard reject rather than a guess at field layout.
+       01  WS-VERSION-RECOGNIZED-SW   PIC X(1).
+           88  WS-VERSION-RECOGNIZED              VALUE 'Y'.
+
+      *    Minimal zip-format-by-country rule.  Only a handful of
+      *    shapes are distinguished here; the full ISO country
+      *    reference table (validity + full name) lives separately.
+       01  WS-ZIP-NUMERIC-TEST        PIC 9(5).
+       01  WS-ZIP-OK-SWITCH           PIC X(1).
+           88  WS-ZIP-FORMAT-OK                   VALUE 'Y'.
+
+       COPY COMPLAINT_REJECT.
+       COPY DUPLICATE_REVIEW.
+
+       01  WS-DUP-MATCH-TYPE          PIC X(10).
+       01  WS-DUP-EXISTING-N-FIRST    PIC X(10).
+       01  WS-DUP-EXISTING-N-LAST     PIC X(10).
+       01  WS-DUPLICATE-COUNT         PIC 9(9) VALUE ZERO.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE        PIC 9(8).
+           05  WS-CURRENT-TIME        PIC 9(6).
+           05  FILLER                 PIC X(8).
+
+      *    Parameters for the CALL to CMPMAINT to create/extend the
+      *    master case record.
+       COPY CMPMAINT_PARMS.
+
+      *    Parameters for the CALL to CMPAUDIT to log RECEIVED/
+      *    VALIDATED/REJECTED events for each header record.
+       COPY AUDIT_PARMS.
+
+      *    Checkpoint/restart support for the intake batch run - see
+      *    CMPCKPT.cpy for the checkpoint log record layout.
+       COPY CMPCKPT.
+       01  WS-CHECKPOINT-FILE-STATUS  PIC X(2)    VALUE '00'.
+       01  WS-CHECKPOINT-EOF-SWITCH   PIC X(1)    VALUE 'N'.
+           88  WS-CHECKPOINT-EOF                  VALUE 'Y'.
+       01  WS-RESTART-SWITCH          PIC X(1)    VALUE 'N'.
+           88  WS-IS-RESTART                      VALUE 'Y'.
+      *    Checkpointed after every record rather than every N so a
+      *    restart's skip-count lands on the first record not yet
+      *    checkpointed - a wider interval would reprocess every
+      *    record back to the last checkpoint.  Even at 1, the
+      *    checkpoint write still happens after that record's outputs
+      *    are written, so a crash between the two still leaves one
+      *    record - the one named by CKPT-LAST-C-REF - reprocessed on
+      *    restart.  WS-FIRST-SINCE-RESTART-SWITCH flags only that one
+      *    record so 1850-CREATE-MASTER-CASE can tell its CMPMAINT
+      *    RC=08 apart from a genuine ESB duplicate.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(9)    VALUE 1.
+       01  WS-SKIP-COUNT              PIC 9(9)    VALUE ZERO.
+       01  WS-FIRST-SINCE-RESTART-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-FIRST-SINCE-RESTART               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-RECORDS
+               UNTIL WS-END-OF-FILE
+           PERFORM 0900-TERMINATE
+           GOBACK.
+
+      *    A restart reopens the good/reject/duplicate-review files
+      *    EXTEND (so output already written before the failure is
+      *    kept, not overwritten) and skips the input records the
+      *    checkpoint log says were already read.  A fresh run opens
+      *    everything OUTPUT as before.
+       0100-INITIALIZE.
+           PERFORM 0110-DETECT-RESTART
+           OPEN INPUT COMPLAINT-IN-FILE
+           IF WS-IS-RESTART
+               DISPLAY 'CMPEDIT: RESTARTING FROM CHECKPOINT, '
+                   'SKIPPING ' WS-READ-COUNT ' RECORDS ALREADY READ'
+               PERFORM 0120-SKIP-TO-CHECKPOINT
+               SET WS-FIRST-SINCE-RESTART TO TRUE
+               OPEN EXTEND COMPLAINT-GOOD-FILE
+               OPEN EXTEND COMPLAINT-REJECT-FILE
+               OPEN EXTEND DUPLICATE-REVIEW-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT COMPLAINT-GOOD-FILE
+               OPEN OUTPUT COMPLAINT-REJECT-FILE
+               OPEN OUTPUT DUPLICATE-REVIEW-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           PERFORM 0150-READ-NEXT.
+
+      *    Read the checkpoint log, if any, to its last record.  A
+      *    last record that is not marked complete means the prior
+      *    run never finished - reload its counts and flag a restart.
+      *    No checkpoint log, an empty one, or one ending in a
+      *    completed run all mean this is a normal, fresh run.
+       0110-DETECT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               PERFORM UNTIL WS-CHECKPOINT-EOF
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                       AT END
+                           SET WS-CHECKPOINT-EOF TO TRUE
+                       NOT AT END
+                           CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-READ-COUNT > ZERO AND NOT CKPT-RUN-COMPLETE
+                   SET WS-IS-RESTART TO TRUE
+                   MOVE CKPT-READ-COUNT      TO WS-READ-COUNT
+                   MOVE CKPT-GOOD-COUNT      TO WS-GOOD-COUNT
+                   MOVE CKPT-REJECT-COUNT    TO WS-REJECT-COUNT
+                   MOVE CKPT-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT
+               END-IF
+           END-IF.
+
+       0120-SKIP-TO-CHECKPOINT.
+           MOVE WS-READ-COUNT TO WS-SKIP-COUNT
+           PERFORM WS-SKIP-COUNT TIMES
+               READ COMPLAINT-IN-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       0150-READ-NEXT.
+           READ COMPLAINT-IN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       0200-PROCESS-RECORDS.
+           PERFORM 1000-EDIT-COMPLAINT
+           MOVE 'N' TO WS-FIRST-SINCE-RESTART-SWITCH
+           IF FUNCTION MOD (WS-READ-COUNT WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 0950-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 0150-READ-NEXT.
+
+      *    Append the current progress to the checkpoint log.  This
+      *    is an append-only log, not a single rewritten record - a
+      *    LINE SEQUENTIAL file has no way to update a prior record
+      *    in place, so the restart logic simply reads to the last
+      *    one.
+       0950-WRITE-CHECKPOINT.
+           MOVE WS-READ-COUNT       TO CKPT-READ-COUNT
+           MOVE WS-GOOD-COUNT       TO CKPT-GOOD-COUNT
+           MOVE WS-REJECT-COUNT     TO CKPT-REJECT-COUNT
+           MOVE WS-DUPLICATE-COUNT  TO CKPT-DUPLICATE-COUNT
+           MOVE WS-NORM-C-REF       TO CKPT-LAST-C-REF
+           SET CKPT-RUN-IN-PROGRESS TO TRUE
+           MOVE WS-CURRENT-DATE     TO CKPT-DATE
+           MOVE WS-CURRENT-TIME     TO CKPT-TIME
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-REC.
+
+       0900-TERMINATE.
+           PERFORM 0950-WRITE-CHECKPOINT
+           SET CKPT-RUN-COMPLETE TO TRUE
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-REC
+           CLOSE COMPLAINT-IN-FILE
+           CLOSE COMPLAINT-GOOD-FILE
+           CLOSE COMPLAINT-REJECT-FILE
+           CLOSE DUPLICATE-REVIEW-FILE
+           CLOSE CHECKPOINT-FILE
+           MOVE 'TERM' TO CMPMAINT-FUNCTION
+           CALL 'CMPMAINT' USING CMPMAINT-FUNCTION
+                                  CMPMAINT-REC
+                                  CMPMAINT-RC
+           END-CALL
+           MOVE 'TERM' TO AUDIT-FUNCTION
+           CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+           END-CALL
+           DISPLAY 'CMPEDIT READ    = ' WS-READ-COUNT
+           DISPLAY 'CMPEDIT GOOD    = ' WS-GOOD-COUNT
+           DISPLAY 'CMPEDIT REJECT  = ' WS-REJECT-COUNT
+           DISPLAY 'CMPEDIT DUPES   = ' WS-DUPLICATE-COUNT.
+
+       1000-EDIT-COMPLAINT.
+           IF CMP-ACONT-IS-CONTINUATION
+               PERFORM 2300-PROCESS-CONTINUATION
+           ELSE
+               PERFORM 1050-EDIT-HEADER-RECORD
+           END-IF.
+
+       1050-EDIT-HEADER-RECORD.
+           SET WS-EDIT-OK TO TRUE
+           MOVE SPACES TO CR-REASON-CODE
+           MOVE SPACES TO CR-REASON-TEXT
+           PERFORM 1060-LOG-RECEIVED
+
+           PERFORM 2000-DISPATCH-VERSION
+           IF NOT WS-VERSION-RECOGNIZED
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'VERS' TO CR-REASON-CODE
+               MOVE 'UNRECOGNIZED VERSION VALUE' TO CR-REASON-TEXT
+           END-IF
+
+           IF WS-EDIT-OK
+               PERFORM 1200-EDIT-CTYPE
+           END-IF
+           IF WS-EDIT-OK
+               PERFORM 1300-EDIT-REQUIRED-FIELDS
+           END-IF
+           IF WS-EDIT-OK
+               PERFORM 1350-EDIT-COUNTRY
+           END-IF
+           IF WS-EDIT-OK
+               PERFORM 1400-EDIT-ZIP-FORMAT
+           END-IF
+
+           IF WS-EDIT-OK
+               PERFORM 1800-WRITE-GOOD
+           ELSE
+               PERFORM 1900-WRITE-REJECT
+           END-IF.
+
+      *    Log the RECEIVED audit event off the raw record, before the
+      *    VERSION is even known to be valid - C-REF shares the same
+      *    byte offset across every version, recognized or not.
+       1060-LOG-RECEIVED.
+           MOVE CMP-V1-C-REF   TO AT-C-REF
+           MOVE 'RECEIVED'     TO AT-EVENT-TYPE
+           MOVE 'ESB-BATCH'    TO AT-CHANNEL
+           MOVE SPACES         TO AT-USER-ID
+           MOVE SPACES         TO AT-FIELD-CHANGED
+           MOVE SPACES         TO AT-OLD-VALUE
+           MOVE SPACES         TO AT-NEW-VALUE
+           MOVE 'LOG'          TO AUDIT-FUNCTION
+           CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+           END-CALL.
+
+      *    VERSION-aware record expansion: branch on VERSION and copy
+      *    that version's CMP-Vn-RECORD fields into the canonical
+      *    WS-COMPLAINT-NORM work record, defaulting/padding anything
+      *    an older version does not carry.  Any VERSION value not
+      *    listed here is a hard reject, not a best-effort read.
+       2000-DISPATCH-VERSION.
+           MOVE 'N' TO WS-VERSION-RECOGNIZED-SW
+           EVALUATE CMP-V1-VERSION
+               WHEN 1
+                   PERFORM 2100-NORMALIZE-V1
+                   SET WS-VERSION-RECOGNIZED TO TRUE
+               WHEN 2
+                   PERFORM 2200-NORMALIZE-V2
+                   SET WS-VERSION-RECOGNIZED TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2100-NORMALIZE-V1.
+           MOVE 1                  TO WS-NORM-VERSION
+           MOVE CMP-V1-N-FIRST     TO WS-NORM-N-FIRST
+           MOVE CMP-V1-N-LAST      TO WS-NORM-N-LAST
+           MOVE CMP-V1-A-LINE (1)  TO WS-NORM-A-LINE (1)
+           MOVE CMP-V1-A-LINE (2)  TO WS-NORM-A-LINE (2)
+      *        VERSION 1 has no line-count/continuation fields and no
+      *        way to carry a 3rd/4th line - default to exactly two
+      *        lines, no continuation, and pad the unused slots.
+           MOVE SPACES             TO WS-NORM-A-LINE (3)
+           MOVE SPACES             TO WS-NORM-A-LINE (4)
+           MOVE 2                  TO WS-NORM-LINE-COUNT
+           MOVE 'N'                TO WS-NORM-CONT-IND
+           MOVE CMP-V1-TOWN        TO WS-NORM-TOWN
+           MOVE CMP-V1-ZIP         TO WS-NORM-ZIP
+           MOVE CMP-V1-COUNTRY     TO WS-NORM-COUNTRY
+           MOVE CMP-V1-C-TYPE      TO WS-NORM-C-TYPE
+           MOVE CMP-V1-C-REF       TO WS-NORM-C-REF
+           MOVE CMP-V1-C-TEXT      TO WS-NORM-C-TEXT.
+
+       2200-NORMALIZE-V2.
+           MOVE 2                  TO WS-NORM-VERSION
+           MOVE CMP-V2-N-FIRST     TO WS-NORM-N-FIRST
+           MOVE CMP-V2-N-LAST      TO WS-NORM-N-LAST
+           MOVE CMP-V2-A-LINE (1)  TO WS-NORM-A-LINE (1)
+           MOVE CMP-V2-A-LINE (2)  TO WS-NORM-A-LINE (2)
+      *        A 3rd/4th line, if CMP-V2-CONT-IND says there is one,
+      *        arrives on its own continuation record afterwards and
+      *        is appended straight onto the master case (see
+      *        2300-PROCESS-CONTINUATION) - the good/intake snapshot
+      *        here only ever carries what the header record itself
+      *        had room for.
+           MOVE SPACES             TO WS-NORM-A-LINE (3)
+           MOVE SPACES             TO WS-NORM-A-LINE (4)
+           MOVE CMP-V2-LINE-COUNT  TO WS-NORM-LINE-COUNT
+           MOVE CMP-V2-CONT-IND    TO WS-NORM-CONT-IND
+           MOVE CMP-V2-TOWN        TO WS-NORM-TOWN
+           MOVE CMP-V2-ZIP         TO WS-NORM-ZIP
+           MOVE CMP-V2-COUNTRY     TO WS-NORM-COUNTRY
+           MOVE CMP-V2-C-TYPE      TO WS-NORM-C-TYPE
+           MOVE CMP-V2-C-REF       TO WS-NORM-C-REF
+           MOVE CMP-V2-C-TEXT      TO WS-NORM-C-TEXT.
+
+      *    Address continuation record - a 3rd/4th address line for a
+      *    case that should already be on the master (the header
+      *    record is expected to precede its continuation lines on
+      *    the feed).  Appended straight onto the master case; it
+      *    never goes through the header edits or the good/reject
+      *    files since it isn't a complaint header by itself.
+       2300-PROCESS-CONTINUATION.
+           MOVE 'ADDLINE' TO CMPMAINT-FUNCTION
+           MOVE CMP-ACONT-C-REF TO CMPMAINT-C-REF
+           MOVE CMP-ACONT-LINE-SEQ TO CMPMAINT-ADDLINE-SEQ
+           MOVE CMP-ACONT-A-LINE TO CMPMAINT-A-LINE (1)
+           MOVE 'ESB-BATCH'    TO CMPMAINT-CHANNEL
+           MOVE SPACES         TO CMPMAINT-USER-ID
+           CALL 'CMPMAINT' USING CMPMAINT-FUNCTION
+                                  CMPMAINT-REC
+                                  CMPMAINT-RC
+           END-CALL
+           IF CMPMAINT-RC NOT = ZERO
+               DISPLAY 'CMPEDIT: CMPMAINT ADDLINE RC='
+                   CMPMAINT-RC ' FOR C-REF=' CMP-ACONT-C-REF
+           END-IF.
+
+       1200-EDIT-CTYPE.
+           SET WS-CTYPE-IDX TO 1
+           SEARCH WS-CTYPE-ENTRY
+               AT END
+                   SET WS-EDIT-FAILED TO TRUE
+                   MOVE 'CTYP' TO CR-REASON-CODE
+                   MOVE 'C-TYPE NOT ON APPROVED LIST' TO CR-REASON-TEXT
+               WHEN WS-CTYPE-ENTRY (WS-CTYPE-IDX) = WS-NORM-C-TYPE
+                   CONTINUE
+           END-SEARCH.
+
+       1300-EDIT-REQUIRED-FIELDS.
+           IF WS-NORM-N-FIRST = SPACES OR WS-NORM-N-LAST = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'NAME' TO CR-REASON-CODE
+               MOVE 'CUSTOMER FIRST/LAST NAME BLANK' TO CR-REASON-TEXT
+           ELSE
+               IF WS-NORM-TOWN = SPACES
+                   SET WS-EDIT-FAILED TO TRUE
+                   MOVE 'TOWN' TO CR-REASON-CODE
+                   MOVE 'TOWN IS BLANK' TO CR-REASON-TEXT
+               END-IF
+           END-IF.
+
+      *    Country code must be on the ISO-3166 reference table - see
+      *    COUNTRY_TABLE.cpy - before the zip-format-by-country rule
+      *    below even makes sense to apply.
+       1350-EDIT-COUNTRY.
+           SET WS-CTRY-REF-IDX TO 1
+           SEARCH WS-CTRY-REF-ENTRY
+               AT END
+                   SET WS-EDIT-FAILED TO TRUE
+                   MOVE 'CNTY' TO CR-REASON-CODE
+                   MOVE 'COUNTRY NOT ON ISO REFERENCE LIST'
+                       TO CR-REASON-TEXT
+               WHEN WS-CTRY-REF-CODE (WS-CTRY-REF-IDX) =
+                    WS-NORM-COUNTRY
+                   CONTINUE
+           END-SEARCH.
+
+       1400-EDIT-ZIP-FORMAT.
+           MOVE 'Y' TO WS-ZIP-OK-SWITCH
+           EVALUATE WS-NORM-COUNTRY
+               WHEN 'US'
+               WHEN 'CA'
+                   MOVE WS-NORM-ZIP (1:5) TO WS-ZIP-NUMERIC-TEST
+                   IF NOT WS-ZIP-NUMERIC-TEST NUMERIC
+                       MOVE 'N' TO WS-ZIP-OK-SWITCH
+                   END-IF
+               WHEN OTHER
+                   IF WS-NORM-ZIP = SPACES
+                       MOVE 'N' TO WS-ZIP-OK-SWITCH
+                   END-IF
+           END-EVALUATE
+           IF NOT WS-ZIP-FORMAT-OK
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'ZIPF' TO CR-REASON-CODE
+               MOVE 'ZIP NOT VALID FOR COUNTRY' TO CR-REASON-TEXT
+           END-IF.
+
+      *    Master-case creation runs first so a duplicate C-REF is
+      *    known before the record is counted as good - a case that
+      *    CMPMAINT reports as already on file is routed to
+      *    1870-REVIEW-DUPLICATE instead, and must not also land in
+      *    CMPGOOD/WS-GOOD-COUNT.
+       1800-WRITE-GOOD.
+           MOVE WS-COMPLAINT-NORM TO COMPLAINT-GOOD-REC
+           PERFORM 1850-CREATE-MASTER-CASE
+           IF CMPMAINT-RC = ZERO
+               WRITE COMPLAINT-GOOD-REC
+               ADD 1 TO WS-GOOD-COUNT
+               MOVE WS-NORM-C-REF  TO AT-C-REF
+               MOVE 'VALIDATED'    TO AT-EVENT-TYPE
+               MOVE 'ESB-BATCH'    TO AT-CHANNEL
+               MOVE SPACES         TO AT-USER-ID
+               MOVE SPACES         TO AT-FIELD-CHANGED
+               MOVE SPACES         TO AT-OLD-VALUE
+               MOVE SPACES         TO AT-NEW-VALUE
+               MOVE 'LOG'          TO AUDIT-FUNCTION
+               CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+               END-CALL
+           END-IF.
+
+       1850-CREATE-MASTER-CASE.
+           MOVE 'INTAKE'  TO CMPMAINT-FUNCTION
+           MOVE WS-NORM-C-REF     TO CMPMAINT-C-REF
+           MOVE WS-NORM-VERSION   TO CMPMAINT-VERSION
+           MOVE WS-NORM-N-FIRST   TO CMPMAINT-N-FIRST
+           MOVE WS-NORM-N-LAST    TO CMPMAINT-N-LAST
+           MOVE WS-NORM-A-LINE (1) TO CMPMAINT-A-LINE (1)
+           MOVE WS-NORM-A-LINE (2) TO CMPMAINT-A-LINE (2)
+           MOVE WS-NORM-A-LINE (3) TO CMPMAINT-A-LINE (3)
+           MOVE WS-NORM-A-LINE (4) TO CMPMAINT-A-LINE (4)
+           MOVE WS-NORM-LINE-COUNT TO CMPMAINT-LINE-COUNT
+           MOVE WS-NORM-CONT-IND  TO CMPMAINT-CONT-IND
+           MOVE WS-NORM-TOWN      TO CMPMAINT-TOWN
+           MOVE WS-NORM-ZIP       TO CMPMAINT-ZIP
+           MOVE WS-NORM-COUNTRY   TO CMPMAINT-COUNTRY
+           MOVE WS-NORM-C-TYPE    TO CMPMAINT-C-TYPE
+           MOVE WS-NORM-C-TEXT    TO CMPMAINT-C-TEXT
+           CALL 'CMPMAINT' USING CMPMAINT-FUNCTION
+                                  CMPMAINT-REC
+                                  CMPMAINT-RC
+           END-CALL
+           EVALUATE CMPMAINT-RC
+               WHEN ZERO
+                   CONTINUE
+               WHEN 08
+                   IF WS-FIRST-SINCE-RESTART
+                       PERFORM 1875-SUPPRESS-RESTART-DUPLICATE
+                   ELSE
+                       PERFORM 1870-REVIEW-DUPLICATE
+                   END-IF
+               WHEN OTHER
+                   MOVE 'MAIN' TO CR-REASON-CODE
+                   MOVE 'CMPMAINT INTAKE REJECTED RECORD'
+                       TO CR-REASON-TEXT
+                   PERFORM 1900-WRITE-REJECT
+                   DISPLAY 'CMPEDIT: CMPMAINT INTAKE RC='
+                       CMPMAINT-RC ' FOR C-REF='
+                       WS-NORM-C-REF
+           END-EVALUATE.
+
+      *    CMPMAINT returned 08 (case already exists) - this is the
+      *    reconciliation step for re-submitted ESB records: confirm
+      *    whether the customer name on the repeat also matches
+      *    (a genuine partner retry) or just the C-REF collided, and
+      *    flag it to the review file instead of double-counting it.
+       1870-REVIEW-DUPLICATE.
+           CALL 'CMPDUP' USING WS-NORM-C-REF
+                                WS-NORM-N-FIRST
+                                WS-NORM-N-LAST
+                                WS-DUP-MATCH-TYPE
+                                WS-DUP-EXISTING-N-FIRST
+                                WS-DUP-EXISTING-N-LAST
+           END-CALL
+           MOVE WS-NORM-C-REF         TO DR-C-REF
+           MOVE WS-NORM-N-FIRST       TO DR-N-FIRST
+           MOVE WS-NORM-N-LAST        TO DR-N-LAST
+           MOVE WS-DUP-MATCH-TYPE     TO DR-MATCH-TYPE
+           MOVE WS-DUP-EXISTING-N-FIRST TO DR-EXISTING-N-FIRST
+           MOVE WS-DUP-EXISTING-N-LAST  TO DR-EXISTING-N-LAST
+           MOVE WS-CURRENT-DATE       TO DR-DETECTED-DATE
+           MOVE WS-CURRENT-TIME       TO DR-DETECTED-TIME
+           MOVE DUPLICATE-REVIEW-REC  TO DUPLICATE-REVIEW-FILE-REC
+           WRITE DUPLICATE-REVIEW-FILE-REC
+           ADD 1 TO WS-DUPLICATE-COUNT.
+
+      *    CMPMAINT returned 08 on the first record reprocessed after
+      *    a restart - the checkpoint interval closes the replay
+      *    window down to at most this one record (see the comment on
+      *    WS-CHECKPOINT-INTERVAL), so an RC=08 here means this C-REF
+      *    was already intaken and counted good by the run that
+      *    crashed before its checkpoint write went out, not a second
+      *    ESB submission.  Catch WS-GOOD-COUNT back up without a
+      *    second WRITE to CMPGOOD (the prior run's WRITE already
+      *    reached the file) and without flagging it to duplicate
+      *    review.
+       1875-SUPPRESS-RESTART-DUPLICATE.
+           DISPLAY 'CMPEDIT: C-REF=' WS-NORM-C-REF
+               ' RC=08 ON FIRST RECORD AFTER RESTART - '
+               'TREATING AS ALREADY INTAKEN, NOT A NEW DUPLICATE'
+           ADD 1 TO WS-GOOD-COUNT.
+
+      *    A record with an unrecognized VERSION cannot be trusted to
+      *    line up with any known field layout, so the reject record
+      *    is built from the VERSION 1 redefinition on a best-effort
+      *    basis (name/address/town/zip/country share the same byte
+      *    offsets across every version we know about; only the
+      *    trailing complaint fields could be off, which is exactly
+      *    why the record was rejected instead of processed).
+       1900-WRITE-REJECT.
+           IF WS-VERSION-RECOGNIZED
+               MOVE WS-NORM-C-REF    TO CR-C-REF
+               MOVE WS-NORM-VERSION  TO CR-VERSION
+               MOVE WS-NORM-N-FIRST  TO CR-N-FIRST
+               MOVE WS-NORM-N-LAST   TO CR-N-LAST
+               MOVE WS-NORM-TOWN     TO CR-TOWN
+               MOVE WS-NORM-ZIP      TO CR-ZIP
+               MOVE WS-NORM-COUNTRY  TO CR-COUNTRY
+               MOVE WS-NORM-C-TYPE   TO CR-C-TYPE
+           ELSE
+               MOVE CMP-V1-C-REF     TO CR-C-REF
+               MOVE CMP-V1-VERSION   TO CR-VERSION
+               MOVE CMP-V1-N-FIRST   TO CR-N-FIRST
+               MOVE CMP-V1-N-LAST    TO CR-N-LAST
+               MOVE CMP-V1-TOWN      TO CR-TOWN
+               MOVE CMP-V1-ZIP       TO CR-ZIP
+               MOVE CMP-V1-COUNTRY   TO CR-COUNTRY
+               MOVE CMP-V1-C-TYPE    TO CR-C-TYPE
+           END-IF
+           MOVE WS-CURRENT-DATE TO CR-REJECT-DATE
+           MOVE WS-CURRENT-TIME TO CR-REJECT-TIME
+           MOVE COMPLAINT-REJECT-REC TO COMPLAINT-REJECT-FILE-REC
+           WRITE COMPLAINT-REJECT-FILE-REC
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE CR-C-REF       TO AT-C-REF
+           MOVE 'REJECTED'     TO AT-EVENT-TYPE
+           MOVE 'ESB-BATCH'    TO AT-CHANNEL
+           MOVE SPACES         TO AT-USER-ID
+           MOVE CR-REASON-CODE TO AT-FIELD-CHANGED
+           MOVE SPACES         TO AT-OLD-VALUE
+           MOVE CR-REASON-TEXT TO AT-NEW-VALUE
+           MOVE 'LOG'          TO AUDIT-FUNCTION
+           CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+           END-CALL.
