@@ -0,0 +1,69 @@
+      *=============================================================*
+      * PROGRAM-ID:  CMPAUDIT                                        *
+      * Audit-trail logging subprogram.  Every program that touches  *
+      * a complaint - the intake edit, the master maintenance         *
+      * subprogram, and (online) the CSR inquiry/update transaction - *
+      * calls this to append a timestamped record of who/what/when/   *
+      * over which channel happened to a case, instead of each one     *
+      * owning the audit file itself.                                  *
+      *                                                                 *
+      * CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC         *
+      *                 (see AUDIT_PARMS.cpy)                          *
+      *=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPAUDIT.
+       AUTHOR. MYBOOKS-SOA-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "CMPAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-FILE-REC       PIC X(127).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS       PIC X(2)    VALUE '00'.
+       01  WS-FILE-OPEN-SWITCH        PIC X(1)    VALUE 'N'.
+           88  WS-FILE-IS-OPEN                    VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE        PIC 9(8).
+           05  WS-CURRENT-TIME        PIC 9(6).
+           05  FILLER                 PIC X(8).
+
+       LINKAGE SECTION.
+       COPY AUDIT_PARMS.
+
+       PROCEDURE DIVISION USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC.
+       0000-MAIN-CONTROL.
+           MOVE ZERO TO AUDIT-RC
+           EVALUATE AUDIT-FUNCTION
+               WHEN 'LOG'
+                   PERFORM 1000-LOG-EVENT
+               WHEN 'TERM'
+                   PERFORM 9000-TERM-AUDIT-FILE
+               WHEN OTHER
+                   MOVE 12 TO AUDIT-RC
+           END-EVALUATE
+           GOBACK.
+
+       1000-LOG-EVENT.
+           IF NOT WS-FILE-IS-OPEN
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               SET WS-FILE-IS-OPEN TO TRUE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE TO AT-EVENT-DATE
+           MOVE WS-CURRENT-TIME TO AT-EVENT-TIME
+           WRITE AUDIT-TRAIL-FILE-REC FROM AUDIT-REC.
+
+       9000-TERM-AUDIT-FILE.
+           IF WS-FILE-IS-OPEN
+               CLOSE AUDIT-TRAIL-FILE
+               MOVE 'N' TO WS-FILE-OPEN-SWITCH
+           END-IF.
