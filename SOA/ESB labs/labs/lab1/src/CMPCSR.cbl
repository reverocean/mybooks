@@ -0,0 +1,429 @@
+      *=============================================================*
+      * PROGRAM-ID:  CMPCSR                                          *
+      * Pseudo-conversational CICS transaction (TRANSID CMPC) for     *
+      * CSRs to look up a complaint case by C-REF or by customer       *
+      * name and update its C-TYPE, C-TEXT, or status (ASSIGNED/       *
+      * IN-PROGRESS/CLOSED) straight onto the COMPLAINT-MASTER VSAM    *
+      * file.                                                          *
+      *                                                                *
+      * Deliberately does NOT CALL the batch CMPMAINT subprogram to    *
+      * touch the master record - CMPMAINT opens CMPMAST itself with  *
+      * plain COBOL I-O, and a CICS task must own the file through     *
+      * CICS file control (EXEC CICS READ/REWRITE) instead, the same   *
+      * VSAM cluster just accessed through the FCT rather than an      *
+      * OPEN. CMPAUDIT is still reused as-is for the audit trail by a  *
+      * plain dynamic CALL - it only ever does line-sequential QSAM-   *
+      * style I-O on its own log file, which is outside CICS file      *
+      * control and safe to CALL directly from a CICS task.            *
+      *=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPCSR.
+       AUTHOR. MYBOOKS-SOA-TEAM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    DFHAID supplies the EIBAID values (DFHENTER, DFHPF3, ...)
+      *    and is shipped with CICS, not authored in this repo - same
+      *    as the EXEC CICS translator itself.
+       COPY DFHAID.
+
+      *    Pseudo-conversational state carried across terminal-control
+      *    pairs via the CICS COMMAREA.  This program's own working
+      *    copy is declared here; the identical shape is declared
+      *    again as DFHCOMMAREA in the LINKAGE SECTION below, since a
+      *    program cannot declare the same data-name in both sections
+      *    and this build's COPY REPLACING pseudo-text does not expand
+      *    before parsing - two small hand-kept 01s are clearer here
+      *    than fighting the copy manager for an 11-byte layout.
+       01  WS-CSR-COMMAREA.
+           05 CSR-STATE             PIC X(1).
+              88  CSR-STATE-CASE-ON-SCREEN   VALUE 'F'.
+           05 CSR-C-REF             PIC X(10).
+
+       COPY CMPCSRM.
+
+       01  WS-RESP                    PIC S9(8) COMP.
+
+       01  WS-SEARCH-NAME.
+           05  WS-SEARCH-LAST         PIC X(10).
+           05  WS-SEARCH-FIRST        PIC X(10).
+
+       01  WS-BROWSE-KEY               PIC X(10).
+       01  WS-CASE-FOUND-SWITCH        PIC X(1)   VALUE 'N'.
+           88  WS-CASE-FOUND                      VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE        PIC 9(8).
+           05  WS-CURRENT-TIME        PIC 9(6).
+           05  FILLER                 PIC X(8).
+
+       01  WS-OLD-C-TYPE               PIC X(10).
+       01  WS-OLD-STATUS               PIC X(11).
+       01  WS-SAVED-MSG                PIC X(40)  VALUE SPACES.
+       01  WS-TEXT-APPEND-PTR          PIC 9(3)   VALUE ZERO.
+
+       01  WS-CTYPE-APPLIED-SWITCH     PIC X(1)   VALUE 'N'.
+           88  WS-CTYPE-APPLIED                   VALUE 'Y'.
+       01  WS-CTYPE-INVALID-SWITCH     PIC X(1)   VALUE 'N'.
+           88  WS-CTYPE-INVALID                   VALUE 'Y'.
+       01  WS-STATUS-APPLIED-SWITCH    PIC X(1)   VALUE 'N'.
+           88  WS-STATUS-APPLIED                  VALUE 'Y'.
+       01  WS-STATUS-INVALID-SWITCH    PIC X(1)   VALUE 'N'.
+           88  WS-STATUS-INVALID                  VALUE 'Y'.
+
+      *    Approved C-TYPE codes, same table CMPEDIT's 1200-EDIT-CTYPE
+      *    validates intake against - a CSR retyping C-TYPE online is
+      *    held to the same approved list so CMPRPT's C-TYPE breakout
+      *    does not silently start missing codes it doesn't recognize.
+       COPY COMPLAINT_TYPE_TABLE.
+
+       COPY AUDIT_PARMS.
+
+      *    No ENVIRONMENT DIVISION/FD here - CICS file control reads
+      *    and rewrites CMPMAST through the CICS FCT definition, not
+      *    through a COBOL SELECT/OPEN, so the record layout only
+      *    needs to exist as a WORKING-STORAGE area for INTO/FROM.
+       COPY COMPLAINT_MASTER.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CSR-STATE-DFH          PIC X(1).
+           05 CSR-C-REF-DFH          PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           IF EIBCALEN = 0
+               MOVE LOW-VALUES TO WS-CSR-COMMAREA
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-CSR-COMMAREA
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       PERFORM 9000-END-SESSION
+                   WHEN DFHENTER
+                       PERFORM 2000-PROCESS-INPUT
+                   WHEN OTHER
+                       PERFORM 1000-SEND-INITIAL-MAP
+               END-EVALUATE
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID ('CMPC')
+               COMMAREA (WS-CSR-COMMAREA)
+           END-EXEC
+
+           GOBACK.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CMPCSR1O
+           MOVE 'ENTER C-REF, OR NAME AS LAST,FIRST - THEN PRESS '
+               TO CSRMSGO
+           EXEC CICS SEND MAP ('CMPCSR1')
+                             MAPSET ('CMPCSRM')
+                             FROM (CMPCSR1O)
+                             ERASE
+           END-EXEC.
+
+       2000-PROCESS-INPUT.
+           EXEC CICS RECEIVE MAP ('CMPCSR1')
+                             MAPSET ('CMPCSRM')
+                             INTO (CMPCSR1I)
+           END-EXEC
+
+           MOVE 'N' TO WS-CASE-FOUND-SWITCH
+           IF CSRCREFL > ZERO
+               MOVE CSRCREFI TO CM-C-REF
+               PERFORM 2100-READ-CASE-BY-REF
+           ELSE
+               IF CSRNAMEL > ZERO
+                   PERFORM 2200-FIND-CASE-BY-NAME
+               ELSE
+                   IF CSR-STATE-CASE-ON-SCREEN
+      *                Redisplayed CSRCREFO didn't come back with a
+      *                nonzero length (no BMS-generated FSET/MDT on
+      *                this hand-authored map) - fall back to the
+      *                C-REF saved in the COMMAREA from the lookup
+      *                that put the case on screen, so an update typed
+      *                against it is not silently dropped.
+                       MOVE CSR-C-REF TO CM-C-REF
+                       PERFORM 2100-READ-CASE-BY-REF
+                   ELSE
+                       MOVE 'ENTER A C-REF OR A NAME TO SEARCH'
+                           TO CSRMSGO
+                       PERFORM 1050-RESEND-MAP
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-CASE-FOUND
+               IF CSRCTYPL > ZERO OR CSRTEXTL > ZERO OR CSRSTATL > ZERO
+                   PERFORM 3000-APPLY-UPDATE
+               END-IF
+               PERFORM 4000-DISPLAY-CASE
+           END-IF.
+
+       1050-RESEND-MAP.
+           EXEC CICS SEND MAP ('CMPCSR1')
+                             MAPSET ('CMPCSRM')
+                             FROM (CMPCSR1O)
+                             DATAONLY
+           END-EXEC.
+
+       2100-READ-CASE-BY-REF.
+           EXEC CICS READ FILE ('CMPMAST')
+                         INTO (COMPLAINT-MASTER-REC)
+                         RIDFLD (CM-C-REF)
+                         RESP (WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP (NORMAL)
+               SET WS-CASE-FOUND TO TRUE
+               MOVE CM-C-REF TO CSR-C-REF
+               SET CSR-STATE-CASE-ON-SCREEN TO TRUE
+           ELSE
+               MOVE 'CASE NOT FOUND FOR THAT C-REF' TO CSRMSGO
+               PERFORM 1050-RESEND-MAP
+           END-IF.
+
+      *    No alternate index on name, so a name search browses the
+      *    master sequentially on the primary key and compares
+      *    customer name on each record - acceptable for a CSR
+      *    ad-hoc lookup given the file's expected size; a heavily
+      *    used name search would earn CM-N-LAST/CM-N-FIRST their own
+      *    alternate index instead.
+       2200-FIND-CASE-BY-NAME.
+           UNSTRING CSRNAMEI DELIMITED BY ','
+               INTO WS-SEARCH-LAST WS-SEARCH-FIRST
+           MOVE LOW-VALUES TO WS-BROWSE-KEY
+           EXEC CICS STARTBR FILE ('CMPMAST')
+                             RIDFLD (WS-BROWSE-KEY)
+                             GTEQ
+                             RESP (WS-RESP)
+           END-EXEC
+           PERFORM UNTIL WS-CASE-FOUND OR WS-RESP = DFHRESP (ENDFILE)
+               EXEC CICS READNEXT FILE ('CMPMAST')
+                                 INTO (COMPLAINT-MASTER-REC)
+                                 RIDFLD (WS-BROWSE-KEY)
+                                 RESP (WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP (NORMAL)
+                   IF CM-N-LAST = WS-SEARCH-LAST AND
+                      CM-N-FIRST = WS-SEARCH-FIRST
+                       SET WS-CASE-FOUND TO TRUE
+                       MOVE CM-C-REF TO CSR-C-REF
+                       SET CSR-STATE-CASE-ON-SCREEN TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR FILE ('CMPMAST') END-EXEC
+           IF NOT WS-CASE-FOUND
+               MOVE 'CASE NOT FOUND FOR THAT NAME' TO CSRMSGO
+               PERFORM 1050-RESEND-MAP
+           END-IF.
+
+      *    CSR may change C-TYPE, append to C-TEXT, or drive the case
+      *    through ASSIGNED/IN-PROGRESS/CLOSED by typing the new
+      *    status into CSRSTATI - captures the before value of each
+      *    so the audit entry shows old and new.  The record is
+      *    re-read here with UPDATE, immediately ahead of the
+      *    REWRITE, rather than relying on the plain READ that
+      *    located/displayed it on the prior pseudo-conversational
+      *    turn - a CICS read-for-update lock cannot be held across a
+      *    screen turn, so it has to be taken fresh in the same task
+      *    that issues the REWRITE.
+       3000-APPLY-UPDATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           EXEC CICS READ FILE ('CMPMAST')
+                         INTO (COMPLAINT-MASTER-REC)
+                         RIDFLD (CM-C-REF)
+                         UPDATE
+                         RESP (WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP (NORMAL)
+               MOVE 'UPDATE FAILED - TRY AGAIN' TO WS-SAVED-MSG
+           ELSE
+               MOVE CM-C-TYPE      TO WS-OLD-C-TYPE
+               MOVE CM-CASE-STATUS TO WS-OLD-STATUS
+               MOVE 'N' TO WS-CTYPE-APPLIED-SWITCH
+               MOVE 'N' TO WS-CTYPE-INVALID-SWITCH
+               MOVE 'N' TO WS-STATUS-APPLIED-SWITCH
+               MOVE 'N' TO WS-STATUS-INVALID-SWITCH
+
+               IF CSRCTYPL > ZERO
+                   PERFORM 3040-VALIDATE-AND-APPLY-CTYPE
+               END-IF
+               IF CSRTEXTL > ZERO
+                   PERFORM 3050-APPEND-TEXT
+               END-IF
+      *            CSRSTATL alone gates this - without it, a redisplayed
+      *            (unentered) CSRSTATI byte string from the prior turn
+      *            would re-drive the EVALUATE below on every update.
+               IF CSRSTATL > ZERO
+                   PERFORM 3060-VALIDATE-AND-APPLY-STATUS
+               END-IF
+
+               IF WS-CTYPE-APPLIED OR CSRTEXTL > ZERO
+                       OR WS-STATUS-APPLIED
+                   MOVE WS-CURRENT-DATE TO CM-LAST-UPDATE-DATE
+                   MOVE WS-CURRENT-TIME TO CM-LAST-UPDATE-TIME
+                   EXEC CICS REWRITE FILE ('CMPMAST')
+                                     FROM (COMPLAINT-MASTER-REC)
+                                     RESP (WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP (NORMAL)
+                       IF WS-CTYPE-APPLIED
+                           PERFORM 3110-LOG-CTYPE-AUDIT
+                       END-IF
+                       IF CSRTEXTL > ZERO
+                           PERFORM 3120-LOG-TEXT-AUDIT
+                       END-IF
+                       IF WS-STATUS-APPLIED
+                           PERFORM 3130-LOG-STATUS-AUDIT
+                       END-IF
+                       PERFORM 3140-SET-UPDATE-MESSAGE
+                   ELSE
+                       MOVE 'UPDATE FAILED - TRY AGAIN' TO WS-SAVED-MSG
+                   END-IF
+               ELSE
+                   PERFORM 3140-SET-UPDATE-MESSAGE
+               END-IF
+           END-IF.
+
+      *    CSRCTYPI is held against the same approved-code table
+      *    CMPEDIT validates intake against, rather than accepted
+      *    as-is - an unapproved code typed online would otherwise
+      *    land on the master record and never show up in any
+      *    CMPRPT C-TYPE breakout line.
+       3040-VALIDATE-AND-APPLY-CTYPE.
+           SET WS-CTYPE-IDX TO 1
+           SEARCH WS-CTYPE-ENTRY
+               AT END
+                   SET WS-CTYPE-INVALID TO TRUE
+               WHEN WS-CTYPE-ENTRY (WS-CTYPE-IDX) = CSRCTYPI
+                   MOVE CSRCTYPI TO CM-C-TYPE
+                   SET WS-CTYPE-APPLIED TO TRUE
+           END-SEARCH.
+
+      *    CSRSTATI must be one of the four case-status values CM-
+      *    CASE-STATUS actually carries 88-levels for - anything else
+      *    is rejected outright instead of falling through WHEN OTHER
+      *    and leaving the record (and the "CASE UPDATED" message)
+      *    silently unchanged.
+       3060-VALIDATE-AND-APPLY-STATUS.
+           EVALUATE CSRSTATI
+               WHEN 'ASSIGNED'
+                   SET CM-STATUS-ASSIGNED TO TRUE
+                   SET WS-STATUS-APPLIED TO TRUE
+               WHEN 'IN-PROGRESS'
+                   SET CM-STATUS-IN-PROGRESS TO TRUE
+                   SET WS-STATUS-APPLIED TO TRUE
+               WHEN 'CLOSED'
+                   SET CM-STATUS-CLOSED TO TRUE
+                   MOVE WS-CURRENT-DATE TO CM-CLOSE-DATE
+                   MOVE WS-CURRENT-TIME TO CM-CLOSE-TIME
+                   SET WS-STATUS-APPLIED TO TRUE
+               WHEN OTHER
+                   SET WS-STATUS-INVALID TO TRUE
+           END-EVALUATE.
+
+       3140-SET-UPDATE-MESSAGE.
+           EVALUATE TRUE
+               WHEN WS-CTYPE-INVALID AND WS-STATUS-INVALID
+                   MOVE 'INVALID C-TYPE AND STATUS - NOT CHANGED'
+                       TO WS-SAVED-MSG
+               WHEN WS-CTYPE-INVALID
+                   MOVE 'INVALID C-TYPE - NOT CHANGED' TO WS-SAVED-MSG
+               WHEN WS-STATUS-INVALID
+                   MOVE 'INVALID STATUS - NOT CHANGED' TO WS-SAVED-MSG
+               WHEN OTHER
+                   MOVE 'CASE UPDATED' TO WS-SAVED-MSG
+           END-EVALUATE.
+
+      *    Appends the CSR's typed text onto whatever is already in
+      *    CM-C-TEXT (separated by one space) rather than overwriting
+      *    it, bounded by the 200-byte field - a blind replace would
+      *    discard everything past the 60-byte screen window every
+      *    time a CSR touched a case.
+       3050-APPEND-TEXT.
+           IF CM-C-TEXT = SPACES
+               MOVE CSRTEXTI (1:CSRTEXTL) TO CM-C-TEXT
+           ELSE
+               COMPUTE WS-TEXT-APPEND-PTR =
+                   FUNCTION LENGTH (FUNCTION TRIM (CM-C-TEXT)) + 1
+               IF WS-TEXT-APPEND-PTR <= LENGTH OF CM-C-TEXT
+                   STRING ' ' DELIMITED BY SIZE
+                          CSRTEXTI (1:CSRTEXTL) DELIMITED BY SIZE
+                       INTO CM-C-TEXT
+                       WITH POINTER WS-TEXT-APPEND-PTR
+                       ON OVERFLOW
+                           CONTINUE
+                   END-STRING
+               END-IF
+           END-IF.
+
+       3110-LOG-CTYPE-AUDIT.
+           MOVE CM-C-REF        TO AT-C-REF
+           MOVE 'UPDATED'       TO AT-EVENT-TYPE
+           MOVE 'CSR-ONLINE'    TO AT-CHANNEL
+           MOVE EIBUSERID       TO AT-USER-ID
+           MOVE 'C-TYPE'        TO AT-FIELD-CHANGED
+           MOVE WS-OLD-C-TYPE   TO AT-OLD-VALUE
+           MOVE CM-C-TYPE       TO AT-NEW-VALUE
+           MOVE 'LOG'           TO AUDIT-FUNCTION
+           CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+           END-CALL.
+
+      *    C-TEXT is a bounded append, not a full-field replace (see
+      *    3050-APPEND-TEXT), so the audit trail records what was
+      *    appended rather than a before/after pair that would not fit
+      *    AT-OLD-VALUE/AT-NEW-VALUE's 30 bytes anyway.
+       3120-LOG-TEXT-AUDIT.
+           MOVE CM-C-REF        TO AT-C-REF
+           MOVE 'UPDATED'       TO AT-EVENT-TYPE
+           MOVE 'CSR-ONLINE'    TO AT-CHANNEL
+           MOVE EIBUSERID       TO AT-USER-ID
+           MOVE 'C-TEXT'        TO AT-FIELD-CHANGED
+           MOVE SPACES          TO AT-OLD-VALUE
+           MOVE CSRTEXTI (1:CSRTEXTL) TO AT-NEW-VALUE
+           MOVE 'LOG'           TO AUDIT-FUNCTION
+           CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+           END-CALL.
+
+       3130-LOG-STATUS-AUDIT.
+           MOVE CM-C-REF        TO AT-C-REF
+           IF CM-STATUS-CLOSED
+               MOVE 'CLOSED'        TO AT-EVENT-TYPE
+           ELSE
+               MOVE 'UPDATED'       TO AT-EVENT-TYPE
+           END-IF
+           MOVE 'CSR-ONLINE'    TO AT-CHANNEL
+           MOVE EIBUSERID       TO AT-USER-ID
+           MOVE 'CASE-STATUS'   TO AT-FIELD-CHANGED
+           MOVE WS-OLD-STATUS   TO AT-OLD-VALUE
+           MOVE CM-CASE-STATUS  TO AT-NEW-VALUE
+           MOVE 'LOG'           TO AUDIT-FUNCTION
+           CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+           END-CALL.
+
+       4000-DISPLAY-CASE.
+           MOVE LOW-VALUES TO CMPCSR1O
+           MOVE CM-C-REF TO CSRCREFO
+           STRING CM-N-LAST ',' CM-N-FIRST DELIMITED BY SIZE
+               INTO CSRNAMEO
+           MOVE CM-C-TYPE      TO CSRCTYPO
+           MOVE CM-CASE-STATUS TO CSRSTATO
+           MOVE CM-C-TEXT (1:60) TO CSRTEXTO
+           IF WS-SAVED-MSG NOT = SPACES
+               MOVE WS-SAVED-MSG TO CSRMSGO
+               MOVE SPACES TO WS-SAVED-MSG
+           END-IF
+           EXEC CICS SEND MAP ('CMPCSR1')
+                             MAPSET ('CMPCSRM')
+                             FROM (CMPCSR1O)
+                             DATAONLY
+           END-EXEC.
+
+       9000-END-SESSION.
+           EXEC CICS SEND TEXT FROM ('CMPCSR SESSION ENDED')
+                             ERASE
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
