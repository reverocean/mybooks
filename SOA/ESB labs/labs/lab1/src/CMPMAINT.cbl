@@ -0,0 +1,224 @@
+      *=============================================================*
+      * PROGRAM-ID:  CMPMAINT                                        *
+      * Maintenance subprogram for the COMPLAINT-MASTER indexed      *
+      * file.  Called by the intake edit program to create a case    *
+      * on first load and to append address continuation lines.      *
+      * Case status (ASSIGNED/IN-PROGRESS/CLOSED) and any post-       *
+      * intake change to C-TYPE/C-TEXT are driven by the online CSR   *
+      * transaction, which owns CMPMAST directly under CICS file      *
+      * control rather than through this subprogram - see CMPCSR.cbl *
+      * for why the two access paths don't mix.                       *
+      *                                                               *
+      * CALL 'CMPMAINT' USING CMPMAINT-FUNCTION                       *
+      *                       CMPMAINT-REC                            *
+      *                       CMPMAINT-RC                             *
+      *                 (see CMPMAINT_PARMS.cpy)                      *
+      *                                                               *
+      * CMPMAINT-FUNCTION values:                                     *
+      *   INTAKE   - add a new case (CM-C-REF must not already exist) *
+      *   INQUIRE  - read a case into CMPMAINT-REC by CMPMAINT-C-REF  *
+      *   ADDLINE  - append CMPMAINT-A-LINE (1) as address line        *
+      *              CMPMAINT-ADDLINE-SEQ (3 or 4) on an existing case *
+      *   TERM     - close the master file (end of run/session)       *
+      *                                                               *
+      * CMPMAINT-RC values:                                           *
+      *   00 - OK     04 - CASE NOT FOUND     08 - CASE ALREADY EXISTS*
+      *   12 - INVALID FUNCTION CODE OR ADDLINE SEQUENCE               *
+      *=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPMAINT.
+       AUTHOR. MYBOOKS-SOA-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPLAINT-MASTER-FILE ASSIGN TO "CMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-C-REF
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPLAINT-MASTER-FILE.
+       COPY COMPLAINT_MASTER.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS      PIC X(2)    VALUE '00'.
+       01  WS-FILE-OPEN-SWITCH        PIC X(1)    VALUE 'N'.
+           88  WS-FILE-IS-OPEN                    VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE        PIC 9(8).
+           05  WS-CURRENT-TIME        PIC 9(6).
+           05  FILLER                 PIC X(8).
+
+       COPY AUDIT_PARMS.
+
+       LINKAGE SECTION.
+       COPY CMPMAINT_PARMS.
+
+       PROCEDURE DIVISION USING CMPMAINT-FUNCTION CMPMAINT-REC
+                                 CMPMAINT-RC.
+       0000-MAIN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE ZERO TO CMPMAINT-RC
+           IF NOT WS-FILE-IS-OPEN AND CMPMAINT-FUNCTION NOT = 'TERM'
+               PERFORM 0100-OPEN-MASTER-FILE
+           END-IF
+
+           EVALUATE CMPMAINT-FUNCTION
+               WHEN 'INTAKE'
+                   PERFORM 1000-INTAKE-CASE
+               WHEN 'INQUIRE'
+                   PERFORM 2000-INQUIRE-CASE
+               WHEN 'ADDLINE'
+                   PERFORM 6500-ADD-ADDRESS-LINE
+               WHEN 'TERM'
+                   PERFORM 9000-TERM-MASTER-FILE
+               WHEN OTHER
+                   MOVE 12 TO CMPMAINT-RC
+           END-EVALUATE
+
+           GOBACK.
+
+       0100-OPEN-MASTER-FILE.
+           OPEN I-O COMPLAINT-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = '35'
+               OPEN OUTPUT COMPLAINT-MASTER-FILE
+               CLOSE COMPLAINT-MASTER-FILE
+               OPEN I-O COMPLAINT-MASTER-FILE
+           END-IF
+           SET WS-FILE-IS-OPEN TO TRUE.
+
+       1000-INTAKE-CASE.
+           MOVE CMPMAINT-C-REF TO CM-C-REF
+           READ COMPLAINT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 08 TO CMPMAINT-RC
+           END-READ
+           IF CMPMAINT-RC = ZERO
+               MOVE CMPMAINT-VERSION     TO CM-VERSION
+               MOVE CMPMAINT-N-FIRST     TO CM-N-FIRST
+               MOVE CMPMAINT-N-LAST      TO CM-N-LAST
+               MOVE CMPMAINT-A-LINE (1)  TO CM-A-LINE (1)
+               MOVE CMPMAINT-A-LINE (2)  TO CM-A-LINE (2)
+               MOVE CMPMAINT-A-LINE (3)  TO CM-A-LINE (3)
+               MOVE CMPMAINT-A-LINE (4)  TO CM-A-LINE (4)
+               MOVE CMPMAINT-LINE-COUNT  TO CM-LINE-COUNT
+               MOVE CMPMAINT-CONT-IND    TO CM-CONT-IND
+               MOVE CMPMAINT-TOWN        TO CM-TOWN
+               MOVE CMPMAINT-ZIP         TO CM-ZIP
+               MOVE CMPMAINT-COUNTRY     TO CM-COUNTRY
+               MOVE CMPMAINT-C-TYPE      TO CM-C-TYPE
+               MOVE CMPMAINT-C-TEXT      TO CM-C-TEXT
+               SET CM-STATUS-OPEN TO TRUE
+               MOVE SPACES        TO CM-ASSIGNED-TO
+               MOVE WS-CURRENT-DATE TO CM-OPEN-DATE
+               MOVE WS-CURRENT-TIME TO CM-OPEN-TIME
+               MOVE WS-CURRENT-DATE TO CM-LAST-UPDATE-DATE
+               MOVE WS-CURRENT-TIME TO CM-LAST-UPDATE-TIME
+               MOVE ZERO          TO CM-CLOSE-DATE CM-CLOSE-TIME
+               WRITE COMPLAINT-MASTER-REC
+                   INVALID KEY
+                       MOVE 08 TO CMPMAINT-RC
+               END-WRITE
+           END-IF.
+
+       2000-INQUIRE-CASE.
+           MOVE CMPMAINT-C-REF TO CM-C-REF
+           READ COMPLAINT-MASTER-FILE
+               INVALID KEY
+                   MOVE 04 TO CMPMAINT-RC
+           END-READ
+           IF CMPMAINT-RC = ZERO
+               PERFORM 7000-MOVE-MASTER-TO-LINKAGE
+           END-IF.
+
+      *    Append a 3rd/4th address line to a case already on the
+      *    master - the overflow path for addresses longer than the
+      *    two lines the header record itself can carry.
+       6500-ADD-ADDRESS-LINE.
+           IF CMPMAINT-ADDLINE-SEQ NOT = 3 AND
+              CMPMAINT-ADDLINE-SEQ NOT = 4
+               MOVE 12 TO CMPMAINT-RC
+           ELSE
+               PERFORM 8000-READ-FOR-UPDATE
+               IF CMPMAINT-RC = ZERO
+                   MOVE CMPMAINT-A-LINE (1)
+                       TO CM-A-LINE (CMPMAINT-ADDLINE-SEQ)
+                   IF CMPMAINT-ADDLINE-SEQ > CM-LINE-COUNT
+                       MOVE CMPMAINT-ADDLINE-SEQ TO CM-LINE-COUNT
+                   END-IF
+                   MOVE 'Y' TO CM-CONT-IND
+                   PERFORM 8100-STAMP-AND-REWRITE
+                   IF CMPMAINT-RC = ZERO
+                       MOVE 'UPDATED'      TO AT-EVENT-TYPE
+                       MOVE 'ADDRESS-LINE' TO AT-FIELD-CHANGED
+                       MOVE SPACES         TO AT-OLD-VALUE
+                       MOVE CMPMAINT-A-LINE (1) TO AT-NEW-VALUE
+                       PERFORM 8200-LOG-AUDIT-EVENT
+                   END-IF
+               END-IF
+           END-IF.
+
+       7000-MOVE-MASTER-TO-LINKAGE.
+           MOVE CM-VERSION          TO CMPMAINT-VERSION
+           MOVE CM-N-FIRST          TO CMPMAINT-N-FIRST
+           MOVE CM-N-LAST           TO CMPMAINT-N-LAST
+           MOVE CM-A-LINE (1)       TO CMPMAINT-A-LINE (1)
+           MOVE CM-A-LINE (2)       TO CMPMAINT-A-LINE (2)
+           MOVE CM-A-LINE (3)       TO CMPMAINT-A-LINE (3)
+           MOVE CM-A-LINE (4)       TO CMPMAINT-A-LINE (4)
+           MOVE CM-LINE-COUNT       TO CMPMAINT-LINE-COUNT
+           MOVE CM-CONT-IND         TO CMPMAINT-CONT-IND
+           MOVE CM-TOWN             TO CMPMAINT-TOWN
+           MOVE CM-ZIP              TO CMPMAINT-ZIP
+           MOVE CM-COUNTRY          TO CMPMAINT-COUNTRY
+           MOVE CM-C-TYPE           TO CMPMAINT-C-TYPE
+           MOVE CM-C-TEXT           TO CMPMAINT-C-TEXT
+           MOVE CM-CASE-STATUS      TO CMPMAINT-CASE-STATUS
+           MOVE CM-ASSIGNED-TO      TO CMPMAINT-ASSIGNED-TO
+           MOVE CM-OPEN-DATE        TO CMPMAINT-OPEN-DATE
+           MOVE CM-OPEN-TIME        TO CMPMAINT-OPEN-TIME
+           MOVE CM-LAST-UPDATE-DATE TO CMPMAINT-LAST-UPD-DATE
+           MOVE CM-LAST-UPDATE-TIME TO CMPMAINT-LAST-UPD-TIME
+           MOVE CM-CLOSE-DATE       TO CMPMAINT-CLOSE-DATE
+           MOVE CM-CLOSE-TIME       TO CMPMAINT-CLOSE-TIME.
+
+       8000-READ-FOR-UPDATE.
+           MOVE CMPMAINT-C-REF TO CM-C-REF
+           READ COMPLAINT-MASTER-FILE
+               INVALID KEY
+                   MOVE 04 TO CMPMAINT-RC
+           END-READ.
+
+       8100-STAMP-AND-REWRITE.
+           MOVE WS-CURRENT-DATE TO CM-LAST-UPDATE-DATE
+           MOVE WS-CURRENT-TIME TO CM-LAST-UPDATE-TIME
+           REWRITE COMPLAINT-MASTER-REC
+               INVALID KEY
+                   MOVE 04 TO CMPMAINT-RC
+           END-REWRITE
+           IF CMPMAINT-RC = ZERO
+               PERFORM 7000-MOVE-MASTER-TO-LINKAGE
+           END-IF.
+
+      *    Shared tail end of every lifecycle audit entry - the key,
+      *    channel and user-id are always the same; the event
+      *    type/field/old/new values are set by the calling paragraph.
+       8200-LOG-AUDIT-EVENT.
+           MOVE CMPMAINT-C-REF   TO AT-C-REF
+           MOVE CMPMAINT-CHANNEL TO AT-CHANNEL
+           MOVE CMPMAINT-USER-ID TO AT-USER-ID
+           MOVE 'LOG'            TO AUDIT-FUNCTION
+           CALL 'CMPAUDIT' USING AUDIT-FUNCTION AUDIT-REC AUDIT-RC
+           END-CALL.
+
+       9000-TERM-MASTER-FILE.
+           IF WS-FILE-IS-OPEN
+               CLOSE COMPLAINT-MASTER-FILE
+               MOVE 'N' TO WS-FILE-OPEN-SWITCH
+           END-IF.
