@@ -0,0 +1,67 @@
+      *=============================================================*
+      * PROGRAM-ID:  CMPDUP                                          *
+      * Duplicate-complaint reconciliation subprogram.  Called by    *
+      * the intake edit program whenever CMPMAINT reports that a      *
+      * C-REF already exists on the master, to decide whether this    *
+      * really looks like the same partner retry (C-REF AND customer  *
+      * name match) or just an unlucky C-REF collision, and to hand   *
+      * back enough detail for the duplicate-review record.            *
+      *                                                                *
+      * CALL 'CMPDUP' USING LS-DUP-C-REF LS-DUP-N-FIRST LS-DUP-N-LAST  *
+      *                     LS-DUP-MATCH-TYPE                          *
+      *                     LS-DUP-EXISTING-N-FIRST                    *
+      *                     LS-DUP-EXISTING-N-LAST                     *
+      *                                                                *
+      * LS-DUP-MATCH-TYPE returned:                                    *
+      *   NONE     - no existing case found for this C-REF after all   *
+      *   EXACT    - same C-REF and same customer name: a re-submit    *
+      *   REF-ONLY - same C-REF but a different customer name          *
+      *=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPDUP.
+       AUTHOR. MYBOOKS-SOA-TEAM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CMPMAINT_PARMS.
+
+       LINKAGE SECTION.
+       01  LS-DUP-C-REF                PIC X(10).
+       01  LS-DUP-N-FIRST              PIC X(10).
+       01  LS-DUP-N-LAST               PIC X(10).
+       01  LS-DUP-MATCH-TYPE           PIC X(10).
+       01  LS-DUP-EXISTING-N-FIRST     PIC X(10).
+       01  LS-DUP-EXISTING-N-LAST      PIC X(10).
+
+       PROCEDURE DIVISION USING LS-DUP-C-REF
+                                 LS-DUP-N-FIRST
+                                 LS-DUP-N-LAST
+                                 LS-DUP-MATCH-TYPE
+                                 LS-DUP-EXISTING-N-FIRST
+                                 LS-DUP-EXISTING-N-LAST.
+       0000-MAIN-CONTROL.
+           MOVE SPACES TO LS-DUP-MATCH-TYPE
+           MOVE SPACES TO LS-DUP-EXISTING-N-FIRST
+           MOVE SPACES TO LS-DUP-EXISTING-N-LAST
+
+           MOVE 'INQUIRE' TO CMPMAINT-FUNCTION
+           MOVE LS-DUP-C-REF TO CMPMAINT-C-REF
+           CALL 'CMPMAINT' USING CMPMAINT-FUNCTION
+                                  CMPMAINT-REC
+                                  CMPMAINT-RC
+           END-CALL
+
+           IF CMPMAINT-RC NOT = ZERO
+               MOVE 'NONE' TO LS-DUP-MATCH-TYPE
+           ELSE
+               MOVE CMPMAINT-N-FIRST TO LS-DUP-EXISTING-N-FIRST
+               MOVE CMPMAINT-N-LAST  TO LS-DUP-EXISTING-N-LAST
+               IF CMPMAINT-N-FIRST = LS-DUP-N-FIRST AND
+                  CMPMAINT-N-LAST  = LS-DUP-N-LAST
+                   MOVE 'EXACT' TO LS-DUP-MATCH-TYPE
+               ELSE
+                   MOVE 'REF-ONLY' TO LS-DUP-MATCH-TYPE
+               END-IF
+           END-IF
+
+           GOBACK.
