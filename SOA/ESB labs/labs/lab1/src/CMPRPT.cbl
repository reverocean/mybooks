@@ -0,0 +1,263 @@
+      *=============================================================*
+      * PROGRAM-ID:  CMPRPT                                          *
+      * Daily/weekly complaint volume and aging report.  Reads the   *
+      * COMPLAINT-MASTER file sequentially and breaks out counts by  *
+      * C-TYPE and by COUNTRY, plus average days-open, so management *
+      * doesn't have to grep the raw ESB feed by hand.                *
+      *=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPRPT.
+       AUTHOR. MYBOOKS-SOA-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPLAINT-MASTER-FILE ASSIGN TO "CMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-C-REF
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT REPORT-OUT-FILE ASSIGN TO "CMPRPTO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPLAINT-MASTER-FILE.
+       COPY COMPLAINT_MASTER.
+
+       FD  REPORT-OUT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS      PIC X(2)    VALUE '00'.
+       01  WS-EOF-SWITCH              PIC X(1)    VALUE 'N'.
+           88  WS-END-OF-FILE                     VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-RUN-DATE            PIC 9(8).
+           05  WS-RUN-TIME            PIC 9(6).
+           05  FILLER                 PIC X(8).
+       01  WS-RUN-DATE-JULIAN         PIC 9(9).
+       01  WS-WEEK-START-JULIAN       PIC 9(9).
+
+       COPY COMPLAINT_TYPE_TABLE.
+       COPY COUNTRY_TABLE.
+
+       01  WS-COUNTRY-FULL-NAME        PIC X(20).
+
+       01  WS-CTYPE-COUNTS.
+           05  WS-CTYPE-COUNT-ENTRY   OCCURS 8 TIMES.
+               10  WS-CTYPE-DAILY     PIC 9(7) VALUE ZERO.
+               10  WS-CTYPE-WEEKLY    PIC 9(7) VALUE ZERO.
+
+      *    Country totals accumulate into a dynamically-built table
+      *    keyed by whatever COUNTRY code is found on the master
+      *    file, rather than a fixed slot per ISO entry - COUNTRY_
+      *    TABLE.cpy is only consulted afterward to translate a
+      *    tallied code into its full name for the printed report.
+       01  WS-COUNTRY-TOTALS.
+           05  WS-COUNTRY-ENTRY       OCCURS 50 TIMES
+                                      INDEXED BY WS-CTRY-IDX.
+               10  WS-COUNTRY-CODE    PIC X(2).
+               10  WS-COUNTRY-DAILY   PIC 9(7) VALUE ZERO.
+               10  WS-COUNTRY-WEEKLY  PIC 9(7) VALUE ZERO.
+       01  WS-COUNTRY-ENTRY-COUNT     PIC 9(4) VALUE ZERO.
+
+       01  WS-AGING-TOTALS.
+           05  WS-AGING-CASE-COUNT    PIC 9(9) VALUE ZERO.
+           05  WS-AGING-DAYS-TOTAL    PIC 9(9) VALUE ZERO.
+           05  WS-AGING-AVG-DAYS      PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-OPEN-JULIAN             PIC 9(9).
+       01  WS-END-JULIAN              PIC 9(9).
+       01  WS-DAYS-OPEN               PIC S9(9).
+
+       01  WS-EDIT-LINE               PIC X(80).
+       01  WS-EDIT-NUMBER             PIC ZZZ,ZZZ,ZZ9.
+       01  WS-EDIT-AVG                PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-ACCUMULATE-RECORDS
+               UNTIL WS-END-OF-FILE
+           PERFORM 0300-WRITE-REPORT
+           PERFORM 0900-TERMINATE
+           GOBACK.
+
+       0100-INITIALIZE.
+           OPEN INPUT COMPLAINT-MASTER-FILE
+           OPEN OUTPUT REPORT-OUT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           COMPUTE WS-RUN-DATE-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE)
+           COMPUTE WS-WEEK-START-JULIAN = WS-RUN-DATE-JULIAN - 6
+           PERFORM 0150-READ-NEXT.
+
+       0150-READ-NEXT.
+           READ COMPLAINT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       0200-ACCUMULATE-RECORDS.
+           PERFORM 1000-ACCUMULATE-ONE-CASE
+           PERFORM 0150-READ-NEXT.
+
+       1000-ACCUMULATE-ONE-CASE.
+           PERFORM 1100-ACCUMULATE-CTYPE
+           PERFORM 1200-ACCUMULATE-COUNTRY
+           PERFORM 1300-ACCUMULATE-AGING.
+
+       1100-ACCUMULATE-CTYPE.
+           SET WS-CTYPE-IDX TO 1
+           SEARCH WS-CTYPE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CTYPE-ENTRY (WS-CTYPE-IDX) = CM-C-TYPE
+                   PERFORM 1150-BUMP-CTYPE-COUNTS
+           END-SEARCH.
+
+       1150-BUMP-CTYPE-COUNTS.
+           COMPUTE WS-OPEN-JULIAN =
+               FUNCTION INTEGER-OF-DATE (CM-OPEN-DATE)
+           IF WS-OPEN-JULIAN = WS-RUN-DATE-JULIAN
+               ADD 1 TO WS-CTYPE-DAILY (WS-CTYPE-IDX)
+           END-IF
+           IF WS-OPEN-JULIAN >= WS-WEEK-START-JULIAN AND
+              WS-OPEN-JULIAN <= WS-RUN-DATE-JULIAN
+               ADD 1 TO WS-CTYPE-WEEKLY (WS-CTYPE-IDX)
+           END-IF.
+
+       1200-ACCUMULATE-COUNTRY.
+           PERFORM 1210-FIND-OR-ADD-COUNTRY
+           COMPUTE WS-OPEN-JULIAN =
+               FUNCTION INTEGER-OF-DATE (CM-OPEN-DATE)
+           IF WS-OPEN-JULIAN = WS-RUN-DATE-JULIAN
+               ADD 1 TO WS-COUNTRY-DAILY (WS-CTRY-IDX)
+           END-IF
+           IF WS-OPEN-JULIAN >= WS-WEEK-START-JULIAN AND
+              WS-OPEN-JULIAN <= WS-RUN-DATE-JULIAN
+               ADD 1 TO WS-COUNTRY-WEEKLY (WS-CTRY-IDX)
+           END-IF.
+
+       1210-FIND-OR-ADD-COUNTRY.
+           SET WS-CTRY-IDX TO 1
+           SEARCH WS-COUNTRY-ENTRY
+               AT END
+                   PERFORM 1220-ADD-NEW-COUNTRY
+               WHEN WS-COUNTRY-CODE (WS-CTRY-IDX) = CM-COUNTRY
+                   CONTINUE
+           END-SEARCH.
+
+       1220-ADD-NEW-COUNTRY.
+           ADD 1 TO WS-COUNTRY-ENTRY-COUNT
+           SET WS-CTRY-IDX TO WS-COUNTRY-ENTRY-COUNT
+           MOVE CM-COUNTRY TO WS-COUNTRY-CODE (WS-CTRY-IDX)
+           MOVE ZERO TO WS-COUNTRY-DAILY (WS-CTRY-IDX)
+           MOVE ZERO TO WS-COUNTRY-WEEKLY (WS-CTRY-IDX).
+
+       1300-ACCUMULATE-AGING.
+           COMPUTE WS-OPEN-JULIAN =
+               FUNCTION INTEGER-OF-DATE (CM-OPEN-DATE)
+           IF CM-STATUS-CLOSED
+               COMPUTE WS-END-JULIAN =
+                   FUNCTION INTEGER-OF-DATE (CM-CLOSE-DATE)
+           ELSE
+               MOVE WS-RUN-DATE-JULIAN TO WS-END-JULIAN
+           END-IF
+           COMPUTE WS-DAYS-OPEN = WS-END-JULIAN - WS-OPEN-JULIAN
+           ADD 1 TO WS-AGING-CASE-COUNT
+           ADD WS-DAYS-OPEN TO WS-AGING-DAYS-TOTAL.
+
+       0300-WRITE-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           STRING 'DAILY/WEEKLY COMPLAINT VOLUME AND AGING REPORT - '
+               'RUN DATE ' WS-RUN-DATE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'COUNTS BY C-TYPE' TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '  C-TYPE       DAILY     WEEKLY' TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-CTYPE-IDX FROM 1 BY 1
+               UNTIL WS-CTYPE-IDX > 8
+               PERFORM 0320-WRITE-CTYPE-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'COUNTS BY COUNTRY' TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '  COUNTRY NAME              DAILY     WEEKLY'
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-CTRY-IDX FROM 1 BY 1
+               UNTIL WS-CTRY-IDX > WS-COUNTRY-ENTRY-COUNT
+               PERFORM 0330-WRITE-COUNTRY-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 0340-WRITE-AGING-LINE.
+
+       0320-WRITE-CTYPE-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-CTYPE-DAILY (WS-CTYPE-IDX) TO WS-EDIT-NUMBER
+           STRING '  ' WS-CTYPE-ENTRY (WS-CTYPE-IDX) '  '
+               WS-EDIT-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE WS-CTYPE-WEEKLY (WS-CTYPE-IDX) TO WS-EDIT-NUMBER
+           STRING REPORT-LINE '  ' WS-EDIT-NUMBER
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *    Translate the bare ISO code into a full name for the report
+      *    reader - see COUNTRY_TABLE.cpy.  A code that somehow isn't
+      *    on the reference table (it passed CMPEDIT's own validation
+      *    against the same table, so this should not happen) just
+      *    reports as UNKNOWN rather than failing the run.
+       0330-WRITE-COUNTRY-LINE.
+           PERFORM 0335-LOOKUP-COUNTRY-NAME
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-COUNTRY-DAILY (WS-CTRY-IDX) TO WS-EDIT-NUMBER
+           STRING '  ' WS-COUNTRY-CODE (WS-CTRY-IDX) ' '
+               WS-COUNTRY-FULL-NAME '  '
+               WS-EDIT-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE WS-COUNTRY-WEEKLY (WS-CTRY-IDX) TO WS-EDIT-NUMBER
+           STRING REPORT-LINE '  ' WS-EDIT-NUMBER
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       0335-LOOKUP-COUNTRY-NAME.
+           MOVE 'UNKNOWN' TO WS-COUNTRY-FULL-NAME
+           SET WS-CTRY-REF-IDX TO 1
+           SEARCH WS-CTRY-REF-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CTRY-REF-CODE (WS-CTRY-REF-IDX) =
+                    WS-COUNTRY-CODE (WS-CTRY-IDX)
+                   MOVE WS-CTRY-REF-NAME (WS-CTRY-REF-IDX)
+                       TO WS-COUNTRY-FULL-NAME
+           END-SEARCH.
+
+       0340-WRITE-AGING-LINE.
+           MOVE SPACES TO REPORT-LINE
+           IF WS-AGING-CASE-COUNT > ZERO
+               COMPUTE WS-AGING-AVG-DAYS ROUNDED =
+                   WS-AGING-DAYS-TOTAL / WS-AGING-CASE-COUNT
+           ELSE
+               MOVE ZERO TO WS-AGING-AVG-DAYS
+           END-IF
+           MOVE WS-AGING-AVG-DAYS TO WS-EDIT-AVG
+           STRING 'AVERAGE DAYS OPEN (ALL CASES): ' WS-EDIT-AVG
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       0900-TERMINATE.
+           CLOSE COMPLAINT-MASTER-FILE
+           CLOSE REPORT-OUT-FILE.
