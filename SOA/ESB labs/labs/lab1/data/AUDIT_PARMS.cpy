@@ -0,0 +1,32 @@
+      *=============================================================*
+      * AUDIT_PARMS.cpy                                              *
+      * Shared CALL interface for CMPAUDIT, the audit-trail logging  *
+      * subprogram.  COPY this into WORKING-STORAGE in every caller  *
+      * and into LINKAGE SECTION in CMPAUDIT itself.                  *
+      *                                                                *
+      *   CALL 'CMPAUDIT' USING AUDIT-FUNCTION                        *
+      *                         AUDIT-REC                             *
+      *                         AUDIT-RC                              *
+      *                                                                *
+      * AUDIT-FUNCTION values:                                        *
+      *   LOG  - append one audit record, stamped with the current    *
+      *          date/time by CMPAUDIT itself                         *
+      *   TERM - close the audit trail file (end of run)              *
+      *                                                                *
+      * AT-EVENT-TYPE is one of: RECEIVED, VALIDATED, REJECTED,        *
+      * UPDATED, CLOSED.                                               *
+      *=============================================================*
+       01 AUDIT-FUNCTION              PIC X(8).
+
+       01 AUDIT-REC.
+             10 AT-C-REF                 PIC X(10).
+             10 AT-EVENT-TYPE            PIC X(10).
+             10 AT-CHANNEL               PIC X(10).
+             10 AT-USER-ID               PIC X(8).
+             10 AT-FIELD-CHANGED         PIC X(15).
+             10 AT-OLD-VALUE             PIC X(30).
+             10 AT-NEW-VALUE             PIC X(30).
+             10 AT-EVENT-DATE            PIC 9(8).
+             10 AT-EVENT-TIME            PIC 9(6).
+
+       01 AUDIT-RC                  PIC 9(2).
