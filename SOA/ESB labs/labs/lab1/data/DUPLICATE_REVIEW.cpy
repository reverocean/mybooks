@@ -0,0 +1,18 @@
+      *=============================================================*
+      * DUPLICATE_REVIEW.cpy                                         *
+      * Review-file record for complaints the intake reconciliation  *
+      * pass believes are re-submissions of an already-loaded case,   *
+      * so they can be looked at instead of silently double-counted   *
+      * in volume reporting.                                          *
+      *=============================================================*
+       01 DUPLICATE-REVIEW-REC.
+             10 DR-C-REF              PIC X(10).
+             10 DR-N-FIRST            PIC X(10).
+             10 DR-N-LAST             PIC X(10).
+             10 DR-MATCH-TYPE         PIC X(10).
+                88  DR-MATCH-EXACT            VALUE 'EXACT'.
+                88  DR-MATCH-REF-ONLY         VALUE 'REF-ONLY'.
+             10 DR-EXISTING-N-FIRST   PIC X(10).
+             10 DR-EXISTING-N-LAST    PIC X(10).
+             10 DR-DETECTED-DATE      PIC 9(8).
+             10 DR-DETECTED-TIME      PIC 9(6).
