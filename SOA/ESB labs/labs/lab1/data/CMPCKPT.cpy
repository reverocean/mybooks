@@ -0,0 +1,23 @@
+      *=============================================================*
+      * CMPCKPT.cpy                                                  *
+      * Checkpoint record for the complaint intake batch run.  One   *
+      * record is appended every WS-CHECKPOINT-INTERVAL input        *
+      * records, and a final one with CKPT-STATUS of 'C' is appended *
+      * when the run finishes normally.  On the next run, CMPEDIT    *
+      * reads the checkpoint log to its last record: if that last    *
+      * record is not marked complete, it is a restart - the counts  *
+      * are reloaded, that many input records are skipped, and the   *
+      * good/reject/duplicate-review files are reopened EXTEND so    *
+      * output already written before the failure is not duplicated. *
+      *=============================================================*
+       01 CHECKPOINT-REC.
+             10 CKPT-READ-COUNT        PIC 9(9).
+             10 CKPT-GOOD-COUNT        PIC 9(9).
+             10 CKPT-REJECT-COUNT      PIC 9(9).
+             10 CKPT-DUPLICATE-COUNT   PIC 9(9).
+             10 CKPT-LAST-C-REF        PIC X(10).
+             10 CKPT-STATUS            PIC X(1).
+                88  CKPT-RUN-IN-PROGRESS     VALUE 'I'.
+                88  CKPT-RUN-COMPLETE        VALUE 'C'.
+             10 CKPT-DATE              PIC 9(8).
+             10 CKPT-TIME              PIC 9(6).
