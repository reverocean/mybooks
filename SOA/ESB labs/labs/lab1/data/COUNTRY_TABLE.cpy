@@ -0,0 +1,31 @@
+      *=============================================================*
+      * COUNTRY_TABLE.cpy                                            *
+      * ISO-3166 alpha-2 country reference table used to validate     *
+      * the inbound CUSTOMER-ADDRESS COUNTRY code and to translate     *
+      * a code into its full name for reporting.  Hardcoded VALUE/    *
+      * REDEFINES table, same style as COMPLAINT_TYPE_TABLE.cpy - add *
+      * new codes here as the partner feeds start using them.         *
+      *=============================================================*
+       01 WS-CTRY-REF-TABLE-DATA.
+             05 FILLER PIC X(22) VALUE 'USUNITED STATES      '.
+             05 FILLER PIC X(22) VALUE 'CACANADA              '.
+             05 FILLER PIC X(22) VALUE 'GBUNITED KINGDOM      '.
+             05 FILLER PIC X(22) VALUE 'FRFRANCE              '.
+             05 FILLER PIC X(22) VALUE 'DEGERMANY             '.
+             05 FILLER PIC X(22) VALUE 'ESSPAIN               '.
+             05 FILLER PIC X(22) VALUE 'ITITALY               '.
+             05 FILLER PIC X(22) VALUE 'NLNETHERLANDS         '.
+             05 FILLER PIC X(22) VALUE 'IEIRELAND             '.
+             05 FILLER PIC X(22) VALUE 'AUAUSTRALIA           '.
+             05 FILLER PIC X(22) VALUE 'NZNEW ZEALAND         '.
+             05 FILLER PIC X(22) VALUE 'JPJAPAN               '.
+             05 FILLER PIC X(22) VALUE 'CNCHINA               '.
+             05 FILLER PIC X(22) VALUE 'ININDIA               '.
+             05 FILLER PIC X(22) VALUE 'BRBRAZIL              '.
+             05 FILLER PIC X(22) VALUE 'MXMEXICO              '.
+             05 FILLER PIC X(22) VALUE 'ZASOUTH AFRICA        '.
+       01 WS-CTRY-REF-TABLE REDEFINES WS-CTRY-REF-TABLE-DATA.
+             05 WS-CTRY-REF-ENTRY OCCURS 17 TIMES
+                   INDEXED BY WS-CTRY-REF-IDX.
+                10 WS-CTRY-REF-CODE PIC X(2).
+                10 WS-CTRY-REF-NAME PIC X(20).
