@@ -0,0 +1,45 @@
+      *=============================================================*
+      * CMPMAINT_PARMS.cpy                                           *
+      * Shared CALL interface for CMPMAINT, the complaint master      *
+      * maintenance subprogram.  COPY this into WORKING-STORAGE in    *
+      * every caller and into LINKAGE SECTION in CMPMAINT itself so   *
+      * the parameter layout only has to change in one place.         *
+      *                                                                *
+      *   CALL 'CMPMAINT' USING CMPMAINT-FUNCTION                     *
+      *                         CMPMAINT-REC                          *
+      *                         CMPMAINT-RC                           *
+      *=============================================================*
+       01 CMPMAINT-FUNCTION           PIC X(8).
+
+       01 CMPMAINT-REC.
+             10 CMPMAINT-C-REF           PIC X(10).
+             10 CMPMAINT-VERSION         PIC 9.
+             10 CMPMAINT-N-FIRST         PIC X(10).
+             10 CMPMAINT-N-LAST          PIC X(10).
+             10 CMPMAINT-A-LINE          PIC X(20) OCCURS 4 TIMES.
+             10 CMPMAINT-LINE-COUNT      PIC 9(2).
+             10 CMPMAINT-CONT-IND        PIC X(1).
+             10 CMPMAINT-TOWN            PIC X(10).
+             10 CMPMAINT-ZIP             PIC X(10).
+             10 CMPMAINT-COUNTRY         PIC X(2).
+             10 CMPMAINT-C-TYPE          PIC X(10).
+             10 CMPMAINT-C-TEXT          PIC X(200).
+             10 CMPMAINT-CASE-STATUS     PIC X(11).
+             10 CMPMAINT-ASSIGNED-TO     PIC X(8).
+             10 CMPMAINT-OPEN-DATE       PIC 9(8).
+             10 CMPMAINT-OPEN-TIME       PIC 9(6).
+             10 CMPMAINT-LAST-UPD-DATE   PIC 9(8).
+             10 CMPMAINT-LAST-UPD-TIME   PIC 9(6).
+             10 CMPMAINT-CLOSE-DATE      PIC 9(8).
+             10 CMPMAINT-CLOSE-TIME      PIC 9(6).
+      *        Used only by the ADDLINE function: which address line
+      *        (3 or 4) CMPMAINT-A-LINE (1) is being added as.
+             10 CMPMAINT-ADDLINE-SEQ     PIC 9(2).
+      *        Set by the caller on the ADDLINE function so CMPMAINT
+      *        can write an audit trail entry that records who made
+      *        the change and over which channel - see
+      *        AUDIT_PARMS.cpy.
+             10 CMPMAINT-CHANNEL         PIC X(10).
+             10 CMPMAINT-USER-ID         PIC X(8).
+
+       01 CMPMAINT-RC                 PIC 9(2).
