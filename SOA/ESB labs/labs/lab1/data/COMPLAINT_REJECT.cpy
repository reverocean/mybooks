@@ -0,0 +1,20 @@
+      *=============================================================*
+      * COMPLAINT_REJECT.cpy                                        *
+      * Reject-file record for CUSTOMER-COMPLAINT edit failures.     *
+      * One record is written per failed edit, carrying the key      *
+      * identifying fields plus a reason code/text so downstream      *
+      * review does not have to re-derive why a record was bounced.  *
+      *=============================================================*
+       01 COMPLAINT-REJECT-REC.
+             10 CR-C-REF              PIC X(10).
+             10 CR-VERSION            PIC 9.
+             10 CR-N-FIRST            PIC X(10).
+             10 CR-N-LAST             PIC X(10).
+             10 CR-TOWN               PIC X(10).
+             10 CR-ZIP                PIC X(10).
+             10 CR-COUNTRY            PIC X(2).
+             10 CR-C-TYPE             PIC X(10).
+             10 CR-REASON-CODE        PIC X(4).
+             10 CR-REASON-TEXT        PIC X(40).
+             10 CR-REJECT-DATE        PIC 9(8).
+             10 CR-REJECT-TIME        PIC 9(6).
