@@ -0,0 +1,66 @@
+      *=============================================================*
+      * COMPLAINT_VER.cpy                                            *
+      * Physical ESB record, read as raw bytes and then redefined    *
+      * per the VERSION value so the intake program can branch on    *
+      * VERSION instead of reading every record into one fixed       *
+      * picture.  CMP-RAW-RECORD is sized to the longest version we  *
+      * know about; add a new CMP-Vn-RECORD here (and a CASE WHEN in *
+      * CMPEDIT's 2000-DISPATCH-VERSION) the day VERSION 3 shows up. *
+      *                                                               *
+      *   VERSION 1 - original layout (see COMPLAINT_IN.cpy), two    *
+      *               address lines, no line-count/continuation      *
+      *               indicator.                                     *
+      *   VERSION 2 - adds CMP-V2-LINE-COUNT and CMP-V2-CONT-IND so   *
+      *               addresses needing more than two lines can      *
+      *               signal that continuation records follow on the *
+      *               address continuation file.                     *
+      *=============================================================*
+       01 CMP-RAW-RECORD                   PIC X(320).
+
+       01 CMP-V1-RECORD REDEFINES CMP-RAW-RECORD.
+             10 CMP-V1-VERSION             PIC 9.
+             10 CMP-V1-NAME.
+                15 CMP-V1-N-FIRST          PIC X(10).
+                15 CMP-V1-N-LAST           PIC X(10).
+             10 CMP-V1-ADDRESS.
+                15 CMP-V1-A-LINE           PIC X(20) OCCURS 2 TIMES.
+                15 CMP-V1-TOWN             PIC X(10).
+                15 CMP-V1-ZIP              PIC X(10).
+                15 CMP-V1-COUNTRY          PIC X(2).
+             10 CMP-V1-COMPLAINT.
+                15 CMP-V1-C-TYPE           PIC X(10).
+                15 CMP-V1-C-REF            PIC X(10).
+                15 CMP-V1-C-TEXT           PIC X(200).
+             10 FILLER                     PIC X(17).
+
+       01 CMP-V2-RECORD REDEFINES CMP-RAW-RECORD.
+             10 CMP-V2-VERSION             PIC 9.
+             10 CMP-V2-NAME.
+                15 CMP-V2-N-FIRST          PIC X(10).
+                15 CMP-V2-N-LAST           PIC X(10).
+             10 CMP-V2-ADDRESS.
+                15 CMP-V2-A-LINE           PIC X(20) OCCURS 2 TIMES.
+                15 CMP-V2-TOWN             PIC X(10).
+                15 CMP-V2-ZIP              PIC X(10).
+                15 CMP-V2-COUNTRY          PIC X(2).
+                15 CMP-V2-LINE-COUNT       PIC 9(2).
+                15 CMP-V2-CONT-IND         PIC X(1).
+             10 CMP-V2-COMPLAINT.
+                15 CMP-V2-C-TYPE           PIC X(10).
+                15 CMP-V2-C-REF            PIC X(10).
+                15 CMP-V2-C-TEXT           PIC X(200).
+             10 FILLER                     PIC X(14).
+
+      *    Address continuation record - a separate physical record
+      *    following its parent complaint on the intake feed when
+      *    that complaint's address needs a 3rd or 4th line.  VERSION
+      *    9 is reserved to mark a continuation record rather than a
+      *    complaint, since neither VERSION 1 nor VERSION 2 complaints
+      *    will ever use it.
+       01 CMP-ACONT-RECORD REDEFINES CMP-RAW-RECORD.
+             10 CMP-ACONT-MARKER           PIC 9.
+                88  CMP-ACONT-IS-CONTINUATION  VALUE 9.
+             10 CMP-ACONT-C-REF            PIC X(10).
+             10 CMP-ACONT-LINE-SEQ         PIC 9(2).
+             10 CMP-ACONT-A-LINE           PIC X(20).
+             10 FILLER                     PIC X(287).
