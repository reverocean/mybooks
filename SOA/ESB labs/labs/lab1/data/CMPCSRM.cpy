@@ -0,0 +1,57 @@
+      *=============================================================*
+      * CMPCSRM.cpy                                                  *
+      * Symbolic map for mapset CMPCSRM, map CMPCSR1 - the CSR        *
+      * inquiry/update screen for CMPCSR.  Normally generated by the  *
+      * BMS assembler from the physical map source; hand-authored     *
+      * here in the standard DFHMDF symbolic-map shape (length/       *
+      * attribute/data per field, -I for the input map, -O for the    *
+      * output map) since this repo has no BMS map source checked in  *
+      * yet for CMPCSR's screen.                                      *
+      *=============================================================*
+       01  CMPCSR1I.
+           02  FILLER PIC X(12).
+           02  CSRCREFL  COMP PIC S9(4).
+           02  CSRCREFF  PIC X.
+           02  FILLER REDEFINES CSRCREFF.
+               03  CSRCREFA PIC X.
+           02  CSRCREFI  PIC X(10).
+           02  CSRNAMEL  COMP PIC S9(4).
+           02  CSRNAMEF  PIC X.
+           02  FILLER REDEFINES CSRNAMEF.
+               03  CSRNAMEA PIC X.
+           02  CSRNAMEI  PIC X(21).
+           02  CSRCTYPL  COMP PIC S9(4).
+           02  CSRCTYPF  PIC X.
+           02  FILLER REDEFINES CSRCTYPF.
+               03  CSRCTYPA PIC X.
+           02  CSRCTYPI  PIC X(10).
+           02  CSRSTATL  COMP PIC S9(4).
+           02  CSRSTATF  PIC X.
+           02  FILLER REDEFINES CSRSTATF.
+               03  CSRSTATA PIC X.
+           02  CSRSTATI  PIC X(11).
+           02  CSRTEXTL  COMP PIC S9(4).
+           02  CSRTEXTF  PIC X.
+           02  FILLER REDEFINES CSRTEXTF.
+               03  CSRTEXTA PIC X.
+           02  CSRTEXTI  PIC X(60).
+           02  CSRMSGL   COMP PIC S9(4).
+           02  CSRMSGF   PIC X.
+           02  FILLER REDEFINES CSRMSGF.
+               03  CSRMSGA PIC X.
+           02  CSRMSGI   PIC X(60).
+
+       01  CMPCSR1O REDEFINES CMPCSR1I.
+           02  FILLER PIC X(12).
+           02  FILLER PIC X(3).
+           02  CSRCREFO  PIC X(10).
+           02  FILLER PIC X(3).
+           02  CSRNAMEO  PIC X(21).
+           02  FILLER PIC X(3).
+           02  CSRCTYPO  PIC X(10).
+           02  FILLER PIC X(3).
+           02  CSRSTATO  PIC X(11).
+           02  FILLER PIC X(3).
+           02  CSRTEXTO  PIC X(60).
+           02  FILLER PIC X(3).
+           02  CSRMSGO   PIC X(60).
