@@ -0,0 +1,18 @@
+      *=============================================================*
+      * COMPLAINT_TYPE_TABLE.cpy                                     *
+      * Approved C-TYPE code list used by the inbound edit program.  *
+      * Hardcoded VALUE/REDEFINES table - add new codes here as      *
+      * the business approves them.                                  *
+      *=============================================================*
+       01 WS-CTYPE-TABLE-DATA.
+             05 FILLER PIC X(10) VALUE 'BILLING   '.
+             05 FILLER PIC X(10) VALUE 'SERVICE   '.
+             05 FILLER PIC X(10) VALUE 'DELIVERY  '.
+             05 FILLER PIC X(10) VALUE 'PRODUCT   '.
+             05 FILLER PIC X(10) VALUE 'FRAUD     '.
+             05 FILLER PIC X(10) VALUE 'PRIVACY   '.
+             05 FILLER PIC X(10) VALUE 'WARRANTY  '.
+             05 FILLER PIC X(10) VALUE 'OTHER     '.
+       01 WS-CTYPE-TABLE REDEFINES WS-CTYPE-TABLE-DATA.
+             05 WS-CTYPE-ENTRY PIC X(10) OCCURS 8 TIMES
+                   INDEXED BY WS-CTYPE-IDX.
