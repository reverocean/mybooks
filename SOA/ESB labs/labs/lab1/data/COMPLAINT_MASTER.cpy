@@ -0,0 +1,31 @@
+      *=============================================================*
+      * COMPLAINT_MASTER.cpy                                         *
+      * Keyed master record for complaint case lifecycle tracking.   *
+      * One record per C-REF, created on intake and updated as the   *
+      * case moves OPEN -> ASSIGNED -> IN-PROGRESS -> CLOSED.         *
+      *=============================================================*
+       01 COMPLAINT-MASTER-REC.
+             10 CM-C-REF              PIC X(10).
+             10 CM-VERSION            PIC 9.
+             10 CM-N-FIRST            PIC X(10).
+             10 CM-N-LAST             PIC X(10).
+             10 CM-A-LINE             PIC X(20) OCCURS 4 TIMES.
+             10 CM-LINE-COUNT         PIC 9(2).
+             10 CM-CONT-IND           PIC X(1).
+             10 CM-TOWN               PIC X(10).
+             10 CM-ZIP                PIC X(10).
+             10 CM-COUNTRY            PIC X(2).
+             10 CM-C-TYPE             PIC X(10).
+             10 CM-C-TEXT             PIC X(200).
+             10 CM-CASE-STATUS        PIC X(11).
+                88  CM-STATUS-OPEN            VALUE 'OPEN'.
+                88  CM-STATUS-ASSIGNED        VALUE 'ASSIGNED'.
+                88  CM-STATUS-IN-PROGRESS     VALUE 'IN-PROGRESS'.
+                88  CM-STATUS-CLOSED          VALUE 'CLOSED'.
+             10 CM-ASSIGNED-TO        PIC X(8).
+             10 CM-OPEN-DATE          PIC 9(8).
+             10 CM-OPEN-TIME          PIC 9(6).
+             10 CM-LAST-UPDATE-DATE   PIC 9(8).
+             10 CM-LAST-UPDATE-TIME   PIC 9(6).
+             10 CM-CLOSE-DATE         PIC 9(8).
+             10 CM-CLOSE-TIME         PIC 9(6).
