@@ -0,0 +1,22 @@
+      *=============================================================*
+      * COMPLAINT_NORM.cpy                                           *
+      * Canonical, version-independent working copy of an inbound    *
+      * complaint.  The VERSION dispatch routine normalizes every     *
+      * supported CMP-Vn-RECORD into this shape, defaulting/padding   *
+      * fields a given version does not carry, so the rest of the     *
+      * edit/load logic never has to know which VERSION a record      *
+      * arrived as.                                                   *
+      *=============================================================*
+       01 WS-COMPLAINT-NORM.
+             10 WS-NORM-VERSION           PIC 9.
+             10 WS-NORM-N-FIRST           PIC X(10).
+             10 WS-NORM-N-LAST            PIC X(10).
+             10 WS-NORM-A-LINE            PIC X(20) OCCURS 4 TIMES.
+             10 WS-NORM-LINE-COUNT        PIC 9(2).
+             10 WS-NORM-CONT-IND          PIC X(1).
+             10 WS-NORM-TOWN              PIC X(10).
+             10 WS-NORM-ZIP               PIC X(10).
+             10 WS-NORM-COUNTRY           PIC X(2).
+             10 WS-NORM-C-TYPE            PIC X(10).
+             10 WS-NORM-C-REF             PIC X(10).
+             10 WS-NORM-C-TEXT            PIC X(200).
